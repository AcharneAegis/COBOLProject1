@@ -0,0 +1,521 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CS370PROGRAM2.
+       AUTHOR. P W ASKEW.
+      ******************************************************************
+      * This program maintains the employee master, PR1FA21-Knox.txt,
+      * that CS370PROGRAM1 reads for the Knox salary report.  Up to
+      * now the only way to hire someone, record a raise, or mark a
+      * separation was to hand-edit that fixed-column file, which is
+      * how typos creep into EMP-ID and EMP-CURRENT-SALARY.
+      * ******
+      * INPUT:
+      *    PR1FA21-Knox.txt - the current 75-byte employee master,
+      *        same layout CS370PROGRAM1 uses (see EMPREC.CPY).
+      *    Knox-Employee-Transactions.txt - one add/change/delete
+      *        transaction per EMP-ID:
+      *        1.  Transaction Code (A=Add, C=Change, D=Delete)
+      *        2.  Employee ID
+      *        3.  Store ID
+      *        4.  Employee Position
+      *        5.  Employee Last Name
+      *        6.  Employee First Name
+      *        7.  Employee Status
+      *        8.  Separation Date
+      *        9.  Starting Yearly Salary
+      *        10. Date of Last Pay Increase
+      *        11. Current Yearly Salary
+      *    A Change transaction only needs to carry the fields being
+      *    changed; fields left blank/zero on a Change are left alone
+      *    on the master.  A raise is recorded by supplying a new
+      *    Current Yearly Salary and a new Date of Last Pay Increase
+      *    on a Change transaction.
+      * *******
+      * OUTPUT:
+      *    PR1FA21-Knox-New.txt - the new employee master, same
+      *        75-byte layout, with all transactions applied.
+      *    Knox-Maintenance-Exceptions - a printed report of any
+      *        transaction that failed a basic edit or that did not
+      *        match an existing EMP-ID (Change/Delete) or duplicated
+      *        one already on the master (Add), with the reason.
+      * *******
+      * PROCESSING
+      *    Transactions are small in volume next to the master, so
+      *    they are edited and loaded into a table up front.  The
+      *    master is then read once, in its existing order; any
+      *    matching Change/Delete is applied in place and the record
+      *    is copied to the new master.  Once the master is exhausted,
+      *    any Add left unmatched in the table becomes a new master
+      *    record, and any Change/Delete left unmatched is reported as
+      *    an exception (no such EMP-ID on the master).
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-MASTER-FILE
+               ASSIGN TO 'PR1FA21-Knox.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSACTION-FILE
+               ASSIGN TO 'Knox-Employee-Transactions.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NEW-MASTER-FILE
+               ASSIGN TO 'PR1FA21-Knox-New.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-REPORT-FILE
+               ASSIGN TO PRINTER 'Knox-Maintenance-Exceptions'.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD OLD-MASTER-FILE
+           RECORD CONTAINS 75 CHARACTERS.
+
+       COPY EMPREC.
+
+       FD TRANSACTION-FILE
+           RECORD CONTAINS 65 CHARACTERS.
+
+       01  TRANSACTION-RECORD.
+           05  TR-TRANS-CODE           PIC X(1).
+               88  TR-ADD                              VALUE 'A'.
+               88  TR-CHANGE                           VALUE 'C'.
+               88  TR-DELETE                           VALUE 'D'.
+               88  TR-CODE-VALID                       VALUE 'A' 'C'
+                                                              'D'.
+           05  TR-EMP-ID               PIC X(5).
+           05  TR-STORE-ID             PIC A(4).
+           05  TR-POSITION             PIC A(2).
+           05  TR-LAST-NAME            PIC X(10).
+           05  TR-FIRST-NAME           PIC X(10).
+           05  TR-STATUS               PIC X(1).
+           05  TR-SEPARATION-DATE      PIC 9(8).
+           05  TR-STARTING-SALARY      PIC 999999V99.
+           05  TR-LAST-RAISE-DATE      PIC 9(8).
+           05  TR-CURRENT-SALARY       PIC 999999V99.
+
+       FD NEW-MASTER-FILE
+           RECORD CONTAINS 75 CHARACTERS.
+
+       01  NEW-MASTER-RECORD           PIC X(75).
+
+       FD EXCEPTION-REPORT-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+
+       01  EXCEPTION-RECORD            PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAGS-N-SWITCHES.
+           05  MASTER-EOF-FLAG         PIC X           VALUE ' '.
+               88 NO-MORE-MASTER-DATA                  VALUE 'N'.
+           05  TRANS-EOF-FLAG          PIC X           VALUE ' '.
+               88 NO-MORE-TRANS-DATA                   VALUE 'N'.
+           05  TRANS-VALID-FLAG        PIC X           VALUE 'Y'.
+               88 TRANS-IS-VALID                        VALUE 'Y'.
+           05  MATCH-FOUND-FLAG        PIC X           VALUE 'N'.
+               88 MATCH-WAS-FOUND                      VALUE 'Y'.
+
+       01  WS-SYSTEM-DATE              PIC 9(8)        VALUE 0.
+
+       01  WS-EXCEPTION-REASON         PIC X(40)       VALUE SPACES.
+
+       01  TOTAL-FIELDS.
+           05  TF-MASTER-COPIED        PIC 9(6)        VALUE 0.
+           05  TF-ADDS-APPLIED         PIC 9(6)        VALUE 0.
+           05  TF-CHANGES-APPLIED      PIC 9(6)        VALUE 0.
+           05  TF-DELETES-APPLIED      PIC 9(6)        VALUE 0.
+           05  TF-EXCEPTION-COUNT      PIC 9(6)        VALUE 0.
+
+      *********************     TRANSACTION TABLE     ******************
+       01  WS-TRANS-COUNT               PIC 9(4)       VALUE 0.
+       01  WS-TRANS-TABLE.
+           05  TT-ENTRY OCCURS 500 TIMES INDEXED BY TT-IDX.
+               10  TT-TRANS-CODE        PIC X(1).
+               10  TT-EMP-ID            PIC X(5).
+               10  TT-STORE-ID          PIC A(4).
+               10  TT-POSITION          PIC A(2).
+               10  TT-LAST-NAME         PIC X(10).
+               10  TT-FIRST-NAME        PIC X(10).
+               10  TT-STATUS            PIC X(1).
+               10  TT-SEPARATION-DATE   PIC 9(8).
+               10  TT-STARTING-SALARY   PIC 999999V99.
+               10  TT-LAST-RAISE-DATE   PIC 9(8).
+               10  TT-CURRENT-SALARY    PIC 999999V99.
+               10  TT-MATCHED           PIC X(1)       VALUE 'N'.
+
+      *********************    OUTPUT AREA     *************************
+       01  EXCEPTION-HEADING-ONE.
+           05                          PIC X(5)        VALUE SPACES.
+           05                          PIC X(38)       VALUE
+                   'KNOX EMPLOYEE MASTER MAINTENANCE RUN'.
+
+       01  EXCEPTION-HEADING-TWO.
+           05  EH2-DATE                PIC 9999/99/99.
+           05                          PIC X(5)        VALUE SPACES.
+           05                          PIC X(17)       VALUE
+                                       'EXCEPTION REPORT'.
+
+       01  EXCEPTION-HEADING-THREE.
+           05                          PIC X(1)        VALUE SPACES.
+           05                          PIC X(4)        VALUE 'CODE'.
+           05                          PIC X(3)        VALUE SPACES.
+           05                          PIC X(2)        VALUE 'ID'.
+           05                          PIC X(4)        VALUE SPACES.
+           05                          PIC X(6)        VALUE 'REASON'.
+
+       01  EXCEPTION-DETAIL-LINE.
+           05                          PIC X(1)        VALUE SPACES.
+           05  EXL-TRANS-CODE          PIC X(1).
+           05                          PIC X(4)        VALUE SPACES.
+           05  EXL-EMP-ID              PIC X(5).
+           05                          PIC X(3)        VALUE SPACES.
+           05  EXL-REASON              PIC X(40).
+
+       01  SUMMARY-LINE-ONE.
+           05                          PIC X(5)        VALUE SPACES.
+           05                          PIC X(18)       VALUE
+                                       'MASTER RECS KEPT: '.
+           05  SL1-MASTER-COPIED       PIC ZZZ,ZZ9.
+           05                          PIC X(4)        VALUE SPACES.
+           05                          PIC X(11)       VALUE
+                                       'ADDS KEPT: '.
+           05  SL1-ADDS-APPLIED        PIC ZZZ,ZZ9.
+
+       01  SUMMARY-LINE-TWO.
+           05                          PIC X(5)        VALUE SPACES.
+           05                          PIC X(18)       VALUE
+                                       'CHANGES APPLIED:  '.
+           05  SL2-CHANGES-APPLIED     PIC ZZZ,ZZ9.
+           05                          PIC X(4)        VALUE SPACES.
+           05                          PIC X(17)       VALUE
+                                       'SEPARATIONS KEPT:'.
+           05  SL2-DELETES-APPLIED     PIC ZZZ,ZZ9.
+
+       01  SUMMARY-LINE-THREE.
+           05                          PIC X(5)        VALUE SPACES.
+           05                          PIC X(18)       VALUE
+                                       'EXCEPTIONS:       '.
+           05  SL3-EXCEPTION-COUNT     PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       10-CONTROL-MODULE.
+
+           PERFORM 15-HSKPING-ROUTINE
+           PERFORM 25-LOAD-TRANSACTIONS
+           PERFORM 30-PROCESS-MASTER-FILE
+           PERFORM 40-PROCESS-UNMATCHED-TRANSACTIONS
+           PERFORM 45-EOF-ROUTINE
+           .
+
+       15-HSKPING-ROUTINE.
+
+           OPEN OUTPUT EXCEPTION-REPORT-FILE
+               NEW-MASTER-FILE
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+           MOVE WS-SYSTEM-DATE TO EH2-DATE
+           PERFORM 20-HEADER-ROUTINE
+           .
+
+       20-HEADER-ROUTINE.
+           WRITE EXCEPTION-RECORD FROM EXCEPTION-HEADING-ONE
+               AFTER ADVANCING 2
+
+           WRITE EXCEPTION-RECORD FROM EXCEPTION-HEADING-TWO
+               AFTER ADVANCING 2
+
+           WRITE EXCEPTION-RECORD FROM EXCEPTION-HEADING-THREE
+               AFTER ADVANCING 2
+           .
+
+       25-LOAD-TRANSACTIONS.
+           OPEN INPUT TRANSACTION-FILE
+           PERFORM UNTIL NO-MORE-TRANS-DATA
+               READ TRANSACTION-FILE
+                   AT END
+                       MOVE 'N' TO TRANS-EOF-FLAG
+                   NOT AT END
+                       PERFORM 26-VALIDATE-TRANSACTION
+                       IF TRANS-IS-VALID
+                           PERFORM 29-STORE-TRANSACTION
+                       ELSE
+                           MOVE TR-TRANS-CODE TO EXL-TRANS-CODE
+                           MOVE TR-EMP-ID TO EXL-EMP-ID
+                           PERFORM 27-WRITE-EXCEPTION-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FILE
+           .
+
+       26-VALIDATE-TRANSACTION.
+           MOVE 'Y' TO TRANS-VALID-FLAG
+           MOVE SPACES TO WS-EXCEPTION-REASON
+
+           IF NOT TR-CODE-VALID
+               MOVE 'N' TO TRANS-VALID-FLAG
+               MOVE 'INVALID TRANSACTION CODE' TO WS-EXCEPTION-REASON
+           END-IF
+
+           IF TRANS-IS-VALID AND TR-EMP-ID = SPACES
+               MOVE 'N' TO TRANS-VALID-FLAG
+               MOVE 'MISSING EMPLOYEE ID' TO WS-EXCEPTION-REASON
+           END-IF
+
+           IF TRANS-IS-VALID AND TR-STATUS NOT = SPACE
+               AND TR-STATUS NOT = 'A' AND TR-STATUS NOT = 'S'
+               MOVE 'N' TO TRANS-VALID-FLAG
+               MOVE 'INVALID EMPLOYEE STATUS' TO WS-EXCEPTION-REASON
+           END-IF
+
+           IF TRANS-IS-VALID AND WS-TRANS-COUNT >= 500
+               MOVE 'N' TO TRANS-VALID-FLAG
+               MOVE 'TRANSACTION TABLE FULL' TO WS-EXCEPTION-REASON
+           END-IF
+
+           IF TRANS-IS-VALID AND TR-ADD
+               IF TR-STORE-ID = SPACES OR TR-LAST-NAME = SPACES
+                   MOVE 'N' TO TRANS-VALID-FLAG
+                   MOVE 'ADD MISSING STORE ID OR LAST NAME' TO
+                       WS-EXCEPTION-REASON
+               END-IF
+               IF TRANS-IS-VALID AND TR-CURRENT-SALARY NOT > 0
+                   MOVE 'N' TO TRANS-VALID-FLAG
+                   MOVE 'ADD MISSING CURRENT SALARY' TO
+                       WS-EXCEPTION-REASON
+               END-IF
+           END-IF
+
+           IF TRANS-IS-VALID AND TR-CHANGE
+               IF TR-STORE-ID = SPACES AND TR-POSITION = SPACES
+                   AND TR-STATUS = SPACES AND
+                   TR-CURRENT-SALARY = 0 AND
+                   TR-STARTING-SALARY = 0 AND
+                   TR-LAST-NAME = SPACES AND
+                   TR-FIRST-NAME = SPACES
+                   MOVE 'N' TO TRANS-VALID-FLAG
+                   MOVE 'CHANGE HAS NO FIELDS TO APPLY' TO
+                       WS-EXCEPTION-REASON
+               END-IF
+           END-IF
+
+           IF TRANS-IS-VALID AND TR-ADD
+               PERFORM 28-CHECK-DUPLICATE-ADD
+           END-IF
+
+           IF TRANS-IS-VALID
+               AND (TR-CURRENT-SALARY NOT NUMERIC
+               OR TR-STARTING-SALARY NOT NUMERIC
+               OR TR-SEPARATION-DATE NOT NUMERIC
+               OR TR-LAST-RAISE-DATE NOT NUMERIC)
+               MOVE 'N' TO TRANS-VALID-FLAG
+               MOVE 'NON-NUMERIC SALARY OR DATE FIELD' TO
+                   WS-EXCEPTION-REASON
+           END-IF
+           .
+
+       28-CHECK-DUPLICATE-ADD.
+           SET TT-IDX TO 1
+           SEARCH TT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN TT-EMP-ID (TT-IDX) = TR-EMP-ID AND
+                       TT-TRANS-CODE (TT-IDX) = 'A'
+                   MOVE 'N' TO TRANS-VALID-FLAG
+                   MOVE 'DUPLICATE EMPLOYEE ID - ADD REJECTED' TO
+                       WS-EXCEPTION-REASON
+           END-SEARCH
+           .
+
+       27-WRITE-EXCEPTION-LINE.
+           ADD 1 TO TF-EXCEPTION-COUNT
+           MOVE WS-EXCEPTION-REASON TO EXL-REASON
+           WRITE EXCEPTION-RECORD FROM EXCEPTION-DETAIL-LINE
+               AFTER ADVANCING 1
+           .
+
+       29-STORE-TRANSACTION.
+           ADD 1 TO WS-TRANS-COUNT
+           MOVE TR-TRANS-CODE TO TT-TRANS-CODE (WS-TRANS-COUNT)
+           MOVE TR-EMP-ID TO TT-EMP-ID (WS-TRANS-COUNT)
+           MOVE TR-STORE-ID TO TT-STORE-ID (WS-TRANS-COUNT)
+           MOVE TR-POSITION TO TT-POSITION (WS-TRANS-COUNT)
+           MOVE TR-LAST-NAME TO TT-LAST-NAME (WS-TRANS-COUNT)
+           MOVE TR-FIRST-NAME TO TT-FIRST-NAME (WS-TRANS-COUNT)
+           MOVE TR-STATUS TO TT-STATUS (WS-TRANS-COUNT)
+           MOVE TR-SEPARATION-DATE TO TT-SEPARATION-DATE
+               (WS-TRANS-COUNT)
+           MOVE TR-STARTING-SALARY TO TT-STARTING-SALARY
+               (WS-TRANS-COUNT)
+           MOVE TR-LAST-RAISE-DATE TO TT-LAST-RAISE-DATE
+               (WS-TRANS-COUNT)
+           MOVE TR-CURRENT-SALARY TO TT-CURRENT-SALARY
+               (WS-TRANS-COUNT)
+           MOVE 'N' TO TT-MATCHED (WS-TRANS-COUNT)
+           .
+
+       30-PROCESS-MASTER-FILE.
+           OPEN INPUT OLD-MASTER-FILE
+           PERFORM UNTIL NO-MORE-MASTER-DATA
+               READ OLD-MASTER-FILE
+                   AT END
+                       MOVE 'N' TO MASTER-EOF-FLAG
+                   NOT AT END
+                       PERFORM 31-SEARCH-TRANSACTION-TABLE
+                       PERFORM UNTIL NOT MATCH-WAS-FOUND
+                           PERFORM 35-APPLY-ONE-TRANSACTION
+                           PERFORM 31-SEARCH-TRANSACTION-TABLE
+                       END-PERFORM
+                       PERFORM 34-WRITE-MASTER-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE OLD-MASTER-FILE
+           .
+
+       31-SEARCH-TRANSACTION-TABLE.
+           MOVE 'N' TO MATCH-FOUND-FLAG
+           SET TT-IDX TO 1
+           SEARCH TT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN TT-EMP-ID (TT-IDX) = EMP-ID AND
+                       TT-MATCHED (TT-IDX) = 'N'
+                   MOVE 'Y' TO MATCH-FOUND-FLAG
+           END-SEARCH
+           .
+
+       35-APPLY-ONE-TRANSACTION.
+           IF TT-TRANS-CODE (TT-IDX) = 'A'
+               MOVE 'Y' TO TT-MATCHED (TT-IDX)
+               MOVE TT-EMP-ID (TT-IDX) TO EXL-EMP-ID
+               MOVE 'A' TO EXL-TRANS-CODE
+               MOVE 'DUPLICATE EMPLOYEE ID - ADD REJECTED'
+                   TO WS-EXCEPTION-REASON
+               PERFORM 27-WRITE-EXCEPTION-LINE
+           ELSE
+               IF TT-TRANS-CODE (TT-IDX) = 'C'
+                   PERFORM 32-APPLY-CHANGE-TRANSACTION
+               ELSE
+                   PERFORM 33-APPLY-DELETE-TRANSACTION
+               END-IF
+               MOVE 'Y' TO TT-MATCHED (TT-IDX)
+           END-IF
+           .
+
+       32-APPLY-CHANGE-TRANSACTION.
+           ADD 1 TO TF-CHANGES-APPLIED
+           IF TT-STORE-ID (TT-IDX) NOT = SPACES
+               MOVE TT-STORE-ID (TT-IDX) TO EMP-STORE-ID
+           END-IF
+           IF TT-LAST-NAME (TT-IDX) NOT = SPACES
+               MOVE TT-LAST-NAME (TT-IDX) TO EMP-LAST-NAME
+           END-IF
+           IF TT-FIRST-NAME (TT-IDX) NOT = SPACES
+               MOVE TT-FIRST-NAME (TT-IDX) TO EMP-FIRST-NAME
+           END-IF
+           IF TT-POSITION (TT-IDX) NOT = SPACES
+               MOVE TT-POSITION (TT-IDX) TO EMP-POSITION
+           END-IF
+           IF TT-STATUS (TT-IDX) NOT = SPACES
+               MOVE TT-STATUS (TT-IDX) TO EMP-STATUS
+               IF TT-STATUS (TT-IDX) = 'S'
+                   IF TT-SEPARATION-DATE (TT-IDX) NOT = 0
+                       MOVE TT-SEPARATION-DATE (TT-IDX) TO
+                           EMP-SEPARATION-DATE
+                   ELSE
+                       MOVE WS-SYSTEM-DATE TO EMP-SEPARATION-DATE
+                   END-IF
+               END-IF
+           END-IF
+           IF TT-CURRENT-SALARY (TT-IDX) > 0
+               MOVE TT-CURRENT-SALARY (TT-IDX) TO EMP-CURRENT-SALARY
+               MOVE TT-LAST-RAISE-DATE (TT-IDX) TO
+                   EMP-LAST-RAISE-DATE
+           END-IF
+           IF TT-STARTING-SALARY (TT-IDX) > 0
+               MOVE TT-STARTING-SALARY (TT-IDX) TO
+                   EMP-STARTING-SALARY
+           END-IF
+           .
+
+       33-APPLY-DELETE-TRANSACTION.
+           ADD 1 TO TF-DELETES-APPLIED
+           MOVE 'S' TO EMP-STATUS
+           IF TT-SEPARATION-DATE (TT-IDX) NOT = 0
+               MOVE TT-SEPARATION-DATE (TT-IDX) TO
+                   EMP-SEPARATION-DATE
+           ELSE
+               MOVE WS-SYSTEM-DATE TO EMP-SEPARATION-DATE
+           END-IF
+           .
+
+       34-WRITE-MASTER-RECORD.
+           ADD 1 TO TF-MASTER-COPIED
+           MOVE EMPLOYEE-RECORD TO NEW-MASTER-RECORD
+           WRITE NEW-MASTER-RECORD
+           .
+
+       40-PROCESS-UNMATCHED-TRANSACTIONS.
+           PERFORM 41-PROCESS-ONE-UNMATCHED-ENTRY
+               VARYING TT-IDX FROM 1 BY 1
+               UNTIL TT-IDX > WS-TRANS-COUNT
+           .
+
+       41-PROCESS-ONE-UNMATCHED-ENTRY.
+           IF TT-MATCHED (TT-IDX) = 'N'
+               IF TT-TRANS-CODE (TT-IDX) = 'A'
+                   PERFORM 42-ADD-NEW-EMPLOYEE
+               ELSE
+                   MOVE TT-EMP-ID (TT-IDX) TO EXL-EMP-ID
+                   MOVE TT-TRANS-CODE (TT-IDX) TO EXL-TRANS-CODE
+                   MOVE 'EMP-ID NOT FOUND ON MASTER - REJECTED'
+                       TO WS-EXCEPTION-REASON
+                   PERFORM 27-WRITE-EXCEPTION-LINE
+               END-IF
+           END-IF
+           .
+
+       42-ADD-NEW-EMPLOYEE.
+           ADD 1 TO TF-ADDS-APPLIED
+           MOVE SPACES TO EMPLOYEE-RECORD
+           MOVE TT-STORE-ID (TT-IDX) TO EMP-STORE-ID
+           MOVE TT-EMP-ID (TT-IDX) TO EMP-ID
+           MOVE TT-POSITION (TT-IDX) TO EMP-POSITION
+           MOVE TT-LAST-NAME (TT-IDX) TO EMP-LAST-NAME
+           MOVE TT-FIRST-NAME (TT-IDX) TO EMP-FIRST-NAME
+           IF TT-STATUS (TT-IDX) = SPACES
+               MOVE 'A' TO EMP-STATUS
+           ELSE
+               MOVE TT-STATUS (TT-IDX) TO EMP-STATUS
+           END-IF
+           MOVE TT-SEPARATION-DATE (TT-IDX) TO EMP-SEPARATION-DATE
+           MOVE TT-STARTING-SALARY (TT-IDX) TO EMP-STARTING-SALARY
+           MOVE TT-LAST-RAISE-DATE (TT-IDX) TO EMP-LAST-RAISE-DATE
+           MOVE TT-CURRENT-SALARY (TT-IDX) TO EMP-CURRENT-SALARY
+           MOVE EMPLOYEE-RECORD TO NEW-MASTER-RECORD
+           WRITE NEW-MASTER-RECORD
+           .
+
+       45-EOF-ROUTINE.
+           MOVE TF-MASTER-COPIED TO SL1-MASTER-COPIED
+           MOVE TF-ADDS-APPLIED TO SL1-ADDS-APPLIED
+           MOVE TF-CHANGES-APPLIED TO SL2-CHANGES-APPLIED
+           MOVE TF-DELETES-APPLIED TO SL2-DELETES-APPLIED
+           MOVE TF-EXCEPTION-COUNT TO SL3-EXCEPTION-COUNT
+
+           WRITE EXCEPTION-RECORD FROM SUMMARY-LINE-ONE
+               AFTER ADVANCING 2
+
+           WRITE EXCEPTION-RECORD FROM SUMMARY-LINE-TWO
+               AFTER ADVANCING 1
+
+           WRITE EXCEPTION-RECORD FROM SUMMARY-LINE-THREE
+               AFTER ADVANCING 1
+
+           CLOSE EXCEPTION-REPORT-FILE
+               NEW-MASTER-FILE
+           STOP RUN
+           .
