@@ -0,0 +1,23 @@
+      ******************************************************************
+      * EMPREC.CPY
+      * Common 75-byte employee master record layout, shared by
+      * CS370PROGRAM1 (Knox salary report) and CS370PROGRAM2 (employee
+      * master maintenance) so both programs agree on one definition
+      * of PR1FA21-Knox.txt instead of keeping two copies in sync by
+      * hand.
+      ******************************************************************
+       01  EMPLOYEE-RECORD.
+           05  EMP-STORE-ID            PIC A(4).
+           05  EMP-ID                  PIC X(5).
+           05  EMP-POSITION            PIC A(2).
+           05  EMP-LAST-NAME           PIC X(10).
+           05  EMP-FIRST-NAME          PIC X(10).
+           05  FILLER                  PIC X(11).
+           05  EMP-STATUS              PIC X(1).
+               88  EMP-STATUS-ACTIVE               VALUE 'A'.
+               88  EMP-STATUS-SEPARATED            VALUE 'S'.
+               88  EMP-STATUS-VALID                VALUE 'A' 'S'.
+           05  EMP-SEPARATION-DATE     PIC 9(8).
+           05  EMP-STARTING-SALARY     PIC 999999V99.
+           05  EMP-LAST-RAISE-DATE     PIC 9(8).
+           05  EMP-CURRENT-SALARY      PIC 999999V99.
