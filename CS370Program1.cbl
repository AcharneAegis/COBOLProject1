@@ -3,7 +3,7 @@
        AUTHOR. P W ASKEW.
       ******************************************************************
       * This program serves to give practive with the basics of COBOL
-      * The problem given is a CEO needs us to write a report on the 
+      * The problem given is a CEO needs us to write a report on the
       * employees that have not recieved a raise in the last year
       * ******
       * INPUT:
@@ -24,14 +24,22 @@
       * OUTPUT:
       *    The SALARY REPORT file contains the following
       *    *************
-      *    DETAIL LINE:
-      *        1.  Employee ID
-      *        2.  Employee Position
-      *        3.  Employee First Name
-      *        4.  Employee Last Name
-      *        5.  Employee Status
-      *        6.  Date of Last Pay Increase
-      *        7.  Current Salary
+      *    DETAIL LINE (active employees only, no raise in 12 months):
+      *        1.  Store ID
+      *        2.  Employee ID
+      *        3.  Employee Position
+      *        4.  Employee First Name
+      *        5.  Employee Last Name
+      *        6.  Employee Status
+      *        7.  Date of Last Pay Increase
+      *        8.  Starting Yearly Salary
+      *        9.  Current Salary
+      *        10. Percent Change Since Starting Salary, with flag
+      *    Store subtotals print on every change of Store ID, and a
+      *    company grand total prints at the end of the report.
+      *    A trailing section lists separated/inactive employees, and
+      *    a management summary totals headcount and average salary by
+      *    EMP-POSITION.
       *    **************
       *    FINAL TOTALS
       *        1.  Salary Total
@@ -39,6 +47,36 @@
       * CALCULATIONS
       *    ADD EACH EMPLOYEE'S CURRENT SALARY TO A RUNNING TOTAL SALAY
       *
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *    ONLY EMPLOYEES WITHOUT A RAISE IN THE LAST 12 MONTHS NOW
+      *    PRINT ON THE DETAIL LISTING, COMPUTED AGAINST A CUTOFF DATE
+      *    DERIVED FROM THE RUN DATE.
+      *    ADDED STORE SUBTOTALS (EMP-STORE-ID) WITH THE EXISTING
+      *    TOTAL-LINE BECOMING A TRUE GRAND TOTAL.
+      *    SEPARATED/INACTIVE EMPLOYEES ARE NOW HELD OUT OF THE MAIN
+      *    LISTING AND PRINTED IN A TRAILING SECTION INSTEAD.
+      *    ADDED RUN-TO-RUN CONTROL TOTALS AND A CHECKPOINT LOG VIA
+      *    KNOX-CONTROL-PARM.TXT.
+      *    DETAIL LISTING IS NOW SORTED BY LAST NAME WITHIN STORE.
+      *    ADDED STARTING SALARY, PERCENT-CHANGE AND A HIGH/LOW RAISE
+      *    FLAG TO THE DETAIL LINE.
+      *    BAD INPUT RECORDS NOW ROUTE TO KNOX-EXCEPTION-REPORT INSTEAD
+      *    OF FLOWING INTO THE SALARY REPORT AND ITS TOTALS.
+      *    ADDED A MANAGEMENT SUMMARY SECTION BY EMP-POSITION AND A CSV
+      *    INTERFACE EXTRACT, KNOX-SALARY-EXTRACT.CSV; BOTH COVER EVERY
+      *    VALIDATED EMPLOYEE ON THE MASTER, NOT JUST THOSE APPEARING
+      *    ON THE FILTERED DETAIL LISTING.
+      *    KNOX-CONTROL-PARM.TXT'S SAVED RECORD COUNT/EMP-ID DO NOT
+      *    SKIP ANY RECORDS ON A RERUN - THERE IS NO RESTART-FROM-
+      *    CHECKPOINT CAPABILITY. THEY ONLY CROSS-CHECK, AT THAT
+      *    RECORD, THAT THE INPUT FILE STILL MATCHES WHAT THE PRIOR
+      *    RUN SAW, SO EVERY RUN REPROCESSES THE WHOLE FILE AND THE
+      *    REPORT/CSV/EXCEPTION OUTPUT IS ALWAYS COMPLETE.
+      *    THE HIGH/LOW RAISE-PERCENT THRESHOLDS CAN NOW BE OVERRIDDEN
+      *    PER RUN BY SUPPLYING CP-RAISE-THRESHOLD-HIGH/-LOW ON
+      *    KNOX-CONTROL-PARM.TXT; A ZERO (OR MISSING CONTROL FILE)
+      *    LEAVES THE COMPILED-IN 15.00/2.00 DEFAULTS IN EFFECT.
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -52,6 +90,23 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT EMP-REPORT-FILE
                ASSIGN TO PRINTER 'Knox-Salary-Report'.
+           SELECT EXCEPTION-REPORT-FILE
+               ASSIGN TO PRINTER 'Knox-Exception-Report'.
+           SELECT SEPARATED-SCRATCH-FILE
+               ASSIGN TO 'Knox-Separated-Scratch.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSV-EXTRACT-FILE
+               ASSIGN TO 'Knox-Salary-Extract.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-PARM-FILE
+               ASSIGN TO 'Knox-Control-Parm.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-PARM-STATUS.
+           SELECT CHECKPOINT-LOG-FILE
+               ASSIGN TO 'Knox-Checkpoint.log'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO 'Knox-Sort.wrk'.
 
        DATA DIVISION.
        FILE SECTION.
@@ -59,128 +114,424 @@
        FD EMPLOYEE-FILE
            RECORD CONTAINS 75 CHARACTERS.
 
-       01  EMPLOYEE-RECORD.
-           05  EMP-STORE-ID            PIC A(4).
-           05  EMP-ID                  PIC X(5).
-           05  EMP-POSITION            PIC A(2).
-           05  EMP-LAST-NAME           PIC X(10).
-           05  EMP-FIRST-NAME          PIC X(10).
-           05  FILLER                  PIC X(11).
-           05  EMP-STATUS              PIC X(1).
-           05  FILLER                  PIC 9(8).
-           05  FILLER                  PIC 9(8).
-           05  EMP-LAST-RAISE-DATE     PIC 9(8).
-           05  EMP-CURRENT-SALARY      PIC 999999V99.
+       COPY EMPREC.
 
        FD EMP-REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+
+       01  REPORT-RECORD               PIC X(132).
+
+       FD EXCEPTION-REPORT-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+
+       01  EXCEPTION-RECORD            PIC X(100).
+
+       FD SEPARATED-SCRATCH-FILE
+           RECORD CONTAINS 52 CHARACTERS.
+
+       01  SCRATCH-RECORD              PIC X(52).
+
+       FD CSV-EXTRACT-FILE
            RECORD CONTAINS 80 CHARACTERS.
 
-       01  REPORT-RECORD               PIC X(80).
+       01  CSV-RECORD                  PIC X(80).
+
+       FD CONTROL-PARM-FILE
+           RECORD CONTAINS 38 CHARACTERS.
+
+       01  CONTROL-PARM-RECORD.
+           05  CP-EXPECTED-RECORD-COUNT    PIC 9(6).
+           05  CP-EXPECTED-SALARY-TOTAL    PIC 9(9)V99.
+           05  CP-RESTART-EMP-ID           PIC X(5).
+           05  CP-RESTART-RECORD-COUNT     PIC 9(6).
+           05  CP-RAISE-THRESHOLD-HIGH     PIC 999V99.
+           05  CP-RAISE-THRESHOLD-LOW      PIC 999V99.
+
+       FD CHECKPOINT-LOG-FILE
+           RECORD CONTAINS 56 CHARACTERS.
+
+       01  CHECKPOINT-LOG-RECORD.
+           05  CKL-RECORD-TYPE             PIC X(10).
+           05  CKL-LAST-EMP-ID             PIC X(5).
+           05  CKL-RECORD-COUNT            PIC 9(6).
+           05  CKL-SALARY-TOTAL            PIC 9(9)V99.
+           05  FILLER                      PIC X(24).
+
+      *****************************     SORT FILE   ********************
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SW-STORE-ID             PIC A(4).
+           05  SW-EMP-ID               PIC X(5).
+           05  SW-POSITION             PIC A(2).
+           05  SW-LAST-NAME            PIC X(10).
+           05  SW-FIRST-NAME           PIC X(10).
+           05  SW-STATUS               PIC X(1).
+           05  SW-STARTING-SALARY      PIC 999999V99.
+           05  SW-LAST-RAISE-DATE      PIC 9(8).
+           05  SW-CURRENT-SALARY       PIC 999999V99.
 
        WORKING-STORAGE SECTION.
-       
+
        01  FLAGS-N-SWITCHES.
            05  EOF-FLAG                PIC X           VALUE ' '.
                88 NO-MORE-DATA                         VALUE 'N'.
+           05  SORT-EOF-FLAG           PIC X           VALUE ' '.
+               88 NO-MORE-SORTED-DATA                  VALUE 'N'.
+           05  FIRST-STORE-FLAG        PIC X           VALUE 'Y'.
+               88 FIRST-STORE                          VALUE 'Y'.
+           05  RECORD-VALID-FLAG       PIC X           VALUE 'Y'.
+               88 RECORD-IS-VALID                      VALUE 'Y'.
 
        01  TOTAL-FIELDS.
            05  TF-SALARY-TOTAL         PIC S9(7)V99    VALUE +0.
+           05  TF-DETAIL-COUNT         PIC 9(6)        VALUE 0.
+           05  TF-STORE-SALARY-TOTAL   PIC S9(7)V99    VALUE +0.
+           05  TF-STORE-COUNT          PIC 9(6)        VALUE 0.
+           05  TF-SEPARATED-COUNT      PIC 9(6)        VALUE 0.
+           05  TF-EXCEPTION-COUNT      PIC 9(6)        VALUE 0.
 
        01  REPORT-FIELDS.
            05  PROPER-SPACING          PIC S9          VALUE +2.
 
+       01  WS-PREV-STORE-ID            PIC A(4)        VALUE SPACES.
+
+       01  WS-EXCEPTION-REASON         PIC X(40)       VALUE SPACES.
+
+      *********************     DATE / CUTOFF WORK AREA    *************
+       01  WS-SYSTEM-DATE               PIC 9(8)       VALUE 0.
+       01  WS-CUTOFF-DATE                PIC 9(8)       VALUE 0.
+       01  WS-CUTOFF-DATE-R REDEFINES WS-CUTOFF-DATE.
+           05  WS-CUTOFF-YYYY           PIC 9(4).
+           05  WS-CUTOFF-MM             PIC 9(2).
+           05  WS-CUTOFF-DD             PIC 9(2).
+
+      *********************     RAISE PERCENT WORK AREA    *************
+       01  WS-RAISE-FIELDS.
+           05  WS-RAISE-AMOUNT          PIC S9(7)V99   VALUE +0.
+           05  WS-RAISE-PERCENT         PIC S999V99    VALUE +0.
+           05  WS-RAISE-THRESHOLD-HIGH  PIC S999V99    VALUE +15.00.
+           05  WS-RAISE-THRESHOLD-LOW   PIC S999V99    VALUE +2.00.
+           05  WS-RAISE-FLAG            PIC X(1)       VALUE SPACE.
+
+      *********************     CONTROL TOTALS WORK AREA   *************
+       01  WS-CONTROL-PARM-STATUS       PIC XX         VALUE '00'.
+       01  WS-EXPECTED-RECORD-COUNT     PIC 9(6)       VALUE 0.
+       01  WS-EXPECTED-SALARY-TOTAL     PIC 9(9)V99    VALUE 0.
+       01  WS-RESTART-EMP-ID            PIC X(5)       VALUE SPACES.
+       01  WS-RESTART-RECORD-COUNT      PIC 9(6)       VALUE 0.
+       01  WS-RECORDS-READ-THIS-RUN     PIC 9(6)       VALUE 0.
+       01  WS-TOTAL-RECORDS-READ        PIC 9(6)       VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(4)       VALUE 100.
+       01  WS-CHECKPOINT-REMAINDER      PIC 9(4)       VALUE 0.
+       01  WS-CHECKPOINT-QUOTIENT       PIC 9(6)       VALUE 0.
+       01  WS-RECORD-BALANCE-STATUS     PIC X(11)      VALUE SPACES.
+       01  WS-SALARY-BALANCE-STATUS     PIC X(11)      VALUE SPACES.
+       01  WS-RUNNING-SALARY-TOTAL      PIC S9(7)V99   VALUE +0.
+
+      *********************     POSITION SUMMARY TABLE     *************
+       01  WS-POSITION-TABLE.
+           05  WS-POSITION-ENTRY OCCURS 20 TIMES INDEXED BY WS-POS-IDX.
+               10  WS-POS-CODE          PIC A(2)       VALUE SPACES.
+               10  WS-POS-COUNT         PIC 9(5)       VALUE 0.
+               10  WS-POS-SALARY-TOTAL  PIC S9(9)V99   VALUE +0.
+
+      *********************     CSV BUILD AREA     *********************
+       01  CSV-BUILD-AREA.
+           05  CSV-SALARY-EDIT          PIC 9(6).99.
+           05  CSV-LINE                 PIC X(80).
+
 
       *********************    OUTPUT AREA     *************************
 
        01  HEADING-ONE.
-           05  H1-DATE                 PIC 9999/99/99. 
+           05  H1-DATE                 PIC 9999/99/99.
            05                          PIC X(25)       VALUE SPACES.
-           05                          PIC A(13)       VALUE 
+           05                          PIC A(13)       VALUE
                                                        'BENNETT SHOES'.
            05                          PIC A(20)       VALUE SPACES.
            05                          PIC XXX         VALUE 'PWA'.
-           
+
        01  HEADING-TWO.
            05                          PIC X(34)       VALUE SPACES.
-           05                          PIC X(15)       VALUE 
+           05                          PIC X(15)       VALUE
                                                    'EMPLOYEE REPORT'.
        01  HEADING-THREE.
            05                          PIC X(35)       VALUE SPACES.
-           05                          PIC X(13)       VALUE 
+           05                          PIC X(13)       VALUE
                                                        'KNOXVILLE, TN'.
        01  HEADING-FOUR.
-           05                          PIC X(3)        VALUE SPACES.
+           05                          PIC X(1)        VALUE SPACES.
+           05                          PIC X(5)        VALUE 'STORE'.
+           05                          PIC X(1)        VALUE SPACES.
            05                          PIC X(3)        VALUE 'EMP'.
            05                          PIC X(4)        VALUE SPACES.
            05                          PIC X(3)        VALUE 'EMP'.
-           05                          PIC X(6)        VALUE SPACES.
+           05                          PIC X(10)       VALUE SPACES.
            05                          PIC X(3)        VALUE 'EMP'.
            05                          PIC X(9)        VALUE SPACES.
-           05                          PIC X(3)        VALUE 'EMP'.
-           05                          PIC X(8)        VALUE SPACES.
-           05                          PIC X(3)        VALUE 'EMP'.
-           05                          PIC X(6)        VALUE SPACES.
            05                          PIC X(4)        VALUE 'LAST'.
-           05                          PIC X(7)        VALUE SPACES.
-           05                          PIC X(8)        VALUE 'CURRENT'.
+           05                          PIC X(9)        VALUE SPACES.
+           05                          PIC X(8)        VALUE 'STARTING'.
+           05                          PIC X(2)        VALUE SPACES.
+           05                          PIC X(7)        VALUE 'CURRENT'.
+           05                          PIC X(5)        VALUE SPACES.
+           05                          PIC X(3)        VALUE 'PCT'.
 
        01  HEADING-FIVE.
+           05                          PIC X(1)        VALUE SPACES.
+           05                          PIC X(4)        VALUE 'ID'.
            05                          PIC X(3)        VALUE SPACES.
            05                          PIC X(2)        VALUE 'ID'.
-           05                          PIC X(5)        VALUE SPACES.
+           05                          PIC X(3)        VALUE SPACES.
            05                          PIC X(3)        VALUE 'POS'.
            05                          PIC X(2)        VALUE SPACES.
-           05                          PIC X(10)       VALUE 
+           05                          PIC X(10)       VALUE
                                                        'FIRST NAME'.
-           05                          PIC X(3)        VALUE SPACES.
-           05                          PIC X(9)        VALUE 
+           05                          PIC X(2)        VALUE SPACES.
+           05                          PIC X(9)        VALUE
                                                            'LAST NAME'.
            05                          PIC X(3)        VALUE SPACES.
            05                          PIC X(6)        VALUE 'STATUS'.
-           05                          PIC X(3)        VALUE SPACES.
+           05                          PIC X(2)        VALUE SPACES.
            05                          PIC X(8)        VALUE 'INCREASE'.
-           05                          PIC X(6)        VALUE SPACES.
+           05                          PIC X(3)        VALUE SPACES.
            05                          PIC X(6)        VALUE 'SALARY'.
+           05                          PIC X(5)        VALUE SPACES.
+           05                          PIC X(6)        VALUE 'SALARY'.
+           05                          PIC X(3)        VALUE SPACES.
+           05                          PIC X(6)        VALUE 'CHANGE'.
+           05                          PIC X(2)        VALUE SPACES.
+           05                          PIC X(4)        VALUE 'FLAG'.
 
 
        01  DETAIL-LINE.
+           05                          PIC X(1)        VALUE SPACES.
+           05  DL-EMP-STORE-ID         PIC A(4).
            05                          PIC X(2)        VALUE SPACES.
            05  DL-EMP-ID               PIC X(5).
-           05                          PIC X(3)        VALUE SPACES.
+           05                          PIC X(2)        VALUE SPACES.
            05  DL-EMP-POS              PIC A(2).
-           05                          PIC X(3)        VALUE SPACES.
+           05                          PIC X(2)        VALUE SPACES.
            05  DL-EMP-FIRST-NAME       PIC X(10).
-           05                          PIC X(3)        VALUE SPACES.
+           05                          PIC X(2)        VALUE SPACES.
            05  DL-EMP-LAST-NAME        PIC X(10).
-           05                          PIC X(4)        VALUE SPACES.
+           05                          PIC X(2)        VALUE SPACES.
            05  DL-EMP-STATUS           PIC A(1).
-           05                          PIC X(5)        VALUE SPACES.
-           05  DL-EMP-LAST-RAISE-DATE  PIC 99/99/9999.
            05                          PIC X(3)        VALUE SPACES.
+           05  DL-EMP-LAST-RAISE-DATE  PIC 99/99/9999.
+           05                          PIC X(2)        VALUE SPACES.
+           05  DL-EMP-STARTING-SALARY  PIC $999,999.99.
+           05                          PIC X(2)        VALUE SPACES.
            05  DL-EMP-CURRENT-SALARY   PIC $999,999.99.
+           05                          PIC X(2)        VALUE SPACES.
+           05  DL-RAISE-PERCENT        PIC -999.99.
+           05                          PIC X(2)        VALUE SPACES.
+           05  DL-RAISE-FLAG           PIC X(1).
+
+
+       01  STORE-SUBTOTAL-LINE.
+           05                          PIC X(5)        VALUE SPACES.
+           05                          PIC X(6)        VALUE 'STORE '.
+           05  SL-STORE-ID             PIC A(4).
+           05                          PIC X(2)        VALUE SPACES.
+           05                          PIC X(9)        VALUE
+                                                       'SUBTOTAL:'.
+           05                          PIC X(2)        VALUE SPACES.
+           05  SL-STORE-SALARY-TOTAL   PIC $9,999,999.99.
+           05                          PIC X(3)        VALUE SPACES.
+           05                          PIC X(7)        VALUE 'COUNT: '.
+           05  SL-STORE-COUNT          PIC ZZZ9.
 
 
        01  TOTAL-LINE.
            05  FILLER                  PIC X(45)         VALUE SPACES.
-           05                          PIC X(13)       VALUE 
+           05                          PIC X(13)       VALUE
                                                        'SALARY TOTAL:'.
            05                          PIC X(1)        VALUE SPACES.
            05  TL-SALARY-TOTAL         PIC $9,999,999.99.
+           05                          PIC X(3)        VALUE SPACES.
+           05                          PIC X(7)        VALUE 'COUNT: '.
+           05  TL-EMP-COUNT            PIC ZZZ9.
+
+      *****************   SEPARATED EMPLOYEE TRAILING SECTION   ********
+       01  SEPARATED-HEADING-ONE.
+           05                          PIC X(5)        VALUE SPACES.
+           05                          PIC X(31)       VALUE
+                               'SEPARATED / INACTIVE EMPLOYEES'.
+
+       01  SEPARATED-HEADING-TWO.
+           05                          PIC X(1)        VALUE SPACES.
+           05                          PIC X(5)        VALUE 'STORE'.
+           05                          PIC X(3)        VALUE SPACES.
+           05                          PIC X(2)        VALUE 'ID'.
+           05                          PIC X(9)        VALUE SPACES.
+           05                          PIC X(10)       VALUE
+                                                       'FIRST NAME'.
+           05                          PIC X(2)        VALUE SPACES.
+           05                          PIC X(9)        VALUE
+                                                       'LAST NAME'.
+           05                          PIC X(3)        VALUE SPACES.
+           05                          PIC X(6)        VALUE 'STATUS'.
+           05                          PIC X(3)        VALUE SPACES.
+           05                          PIC X(10)       VALUE
+                                                       'SEPARATION'.
+
+       01  SEPARATED-DETAIL-LINE.
+           05                          PIC X(1)        VALUE SPACES.
+           05  SDL-STORE-ID            PIC A(4).
+           05                          PIC X(2)        VALUE SPACES.
+           05  SDL-EMP-ID              PIC X(5).
+           05                          PIC X(2)        VALUE SPACES.
+           05  SDL-FIRST-NAME          PIC X(10).
+           05                          PIC X(2)        VALUE SPACES.
+           05  SDL-LAST-NAME           PIC X(10).
+           05                          PIC X(2)        VALUE SPACES.
+           05  SDL-STATUS              PIC A(1).
+           05                          PIC X(3)        VALUE SPACES.
+           05  SDL-SEPARATION-DATE     PIC 99/99/9999.
+
+      *****************   MANAGEMENT SUMMARY BY POSITION   *************
+       01  POSITION-SUMMARY-HEADING-ONE.
+           05                          PIC X(5)        VALUE SPACES.
+           05                          PIC X(35)       VALUE
+                          'MANAGEMENT SUMMARY BY POSITION CODE'.
+
+       01  POSITION-SUMMARY-HEADING-TWO.
+           05                          PIC X(5)        VALUE SPACES.
+           05                          PIC X(3)        VALUE 'POS'.
+           05                          PIC X(5)        VALUE SPACES.
+           05                          PIC X(9)        VALUE
+                                                       'HEADCOUNT'.
+           05                          PIC X(5)        VALUE SPACES.
+           05                          PIC X(15)       VALUE
+                                               'AVERAGE SALARY'.
+
+       01  POSITION-SUMMARY-LINE.
+           05                          PIC X(5)        VALUE SPACES.
+           05  PSL-POSITION            PIC A(2).
+           05                          PIC X(6)        VALUE SPACES.
+           05  PSL-HEADCOUNT           PIC ZZ9.
+           05                          PIC X(7)        VALUE SPACES.
+           05  PSL-AVERAGE-SALARY      PIC $999,999.99.
+
+      *****************   RUN CONTROL TOTALS SECTION   *****************
+       01  CONTROL-TOTALS-HEADING.
+           05                          PIC X(5)        VALUE SPACES.
+           05                          PIC X(15)       VALUE
+                                                   'CONTROL TOTALS'.
+
+       01  CONTROL-TOTALS-LINE-ONE.
+           05                          PIC X(5)        VALUE SPACES.
+           05                          PIC X(14)       VALUE
+                                                   'RECORDS READ: '.
+           05  CTL-RECORDS-READ        PIC ZZZ,ZZ9.
+           05                          PIC X(4)        VALUE SPACES.
+           05                          PIC X(10)       VALUE
+                                                   'EXPECTED: '.
+           05  CTL-EXPECTED-RECORDS    PIC ZZZ,ZZ9.
+           05                          PIC X(4)        VALUE SPACES.
+           05  CTL-RECORD-STATUS       PIC X(11).
+
+       01  CONTROL-TOTALS-LINE-TWO.
+           05                          PIC X(5)        VALUE SPACES.
+           05                          PIC X(14)       VALUE
+                                                   'SALARY TOTAL: '.
+           05  CTL-SALARY-TOTAL        PIC $9,999,999.99.
+           05                          PIC X(4)        VALUE SPACES.
+           05                          PIC X(10)       VALUE
+                                                   'EXPECTED: '.
+           05  CTL-EXPECTED-SALARY     PIC $9,999,999.99.
+           05                          PIC X(4)        VALUE SPACES.
+           05  CTL-SALARY-STATUS       PIC X(11).
+
+       01  CONTROL-TOTALS-LINE-THREE.
+           05                          PIC X(5)        VALUE SPACES.
+           05                          PIC X(14)       VALUE
+                                                   'SEPARATED:    '.
+           05  CTL-SEPARATED-COUNT     PIC ZZZ,ZZ9.
+           05                          PIC X(4)        VALUE SPACES.
+           05                          PIC X(11)       VALUE
+                                                   'EXCEPTIONS:'.
+           05  CTL-EXCEPTION-COUNT     PIC ZZZ,ZZ9.
+
+      *****************   EXCEPTION REPORT SECTION   *******************
+       01  EXCEPTION-HEADING-ONE.
+           05                          PIC X(5)        VALUE SPACES.
+           05                          PIC X(29)       VALUE
+                           'KNOX SALARY REPORT EXCEPTIONS'.
+
+       01  EXCEPTION-HEADING-TWO.
+           05                          PIC X(1)        VALUE SPACES.
+           05                          PIC X(5)        VALUE 'STORE'.
+           05                          PIC X(3)        VALUE SPACES.
+           05                          PIC X(2)        VALUE 'ID'.
+           05                          PIC X(4)        VALUE SPACES.
+           05                          PIC X(6)        VALUE 'REASON'.
+
+       01  EXCEPTION-DETAIL-LINE.
+           05                          PIC X(1)        VALUE SPACES.
+           05  EXL-STORE-ID            PIC A(4).
+           05                          PIC X(2)        VALUE SPACES.
+           05  EXL-EMP-ID              PIC X(5).
+           05                          PIC X(2)        VALUE SPACES.
+           05  EXL-REASON              PIC X(40).
 
        PROCEDURE DIVISION.
-       
+
        10-CONTROL-MODULE.
-           
+
            PERFORM 15-HSKPING-ROUTINE
            PERFORM 25-PROCESS-INPUT-FILE
            PERFORM 40-EOF-ROUTINE
            .
        15-HSKPING-ROUTINE.
 
-           OPEN INPUT EMPLOYEE-FILE
-               OUTPUT EMP-REPORT-FILE
-           ACCEPT H1-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT EMP-REPORT-FILE
+               EXCEPTION-REPORT-FILE
+               SEPARATED-SCRATCH-FILE
+               CSV-EXTRACT-FILE
+           PERFORM 16-OPEN-CONTROL-FILES
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+           MOVE WS-SYSTEM-DATE TO H1-DATE
+           MOVE WS-SYSTEM-DATE TO WS-CUTOFF-DATE
+           SUBTRACT 1 FROM WS-CUTOFF-YYYY
            PERFORM 20-HEADER-ROUTINE
+           PERFORM 21-EXCEPTION-HEADER-ROUTINE
+           PERFORM 22-WRITE-CSV-HEADER
+           .
+
+       16-OPEN-CONTROL-FILES.
+           OPEN INPUT CONTROL-PARM-FILE
+           IF WS-CONTROL-PARM-STATUS = '00'
+               READ CONTROL-PARM-FILE
+                   AT END
+                       MOVE 0 TO CP-EXPECTED-RECORD-COUNT
+                                 CP-EXPECTED-SALARY-TOTAL
+                                 CP-RESTART-RECORD-COUNT
+                                 CP-RAISE-THRESHOLD-HIGH
+                                 CP-RAISE-THRESHOLD-LOW
+                       MOVE SPACES TO CP-RESTART-EMP-ID
+               END-READ
+               MOVE CP-EXPECTED-RECORD-COUNT TO WS-EXPECTED-RECORD-COUNT
+               MOVE CP-EXPECTED-SALARY-TOTAL TO WS-EXPECTED-SALARY-TOTAL
+               MOVE CP-RESTART-EMP-ID TO WS-RESTART-EMP-ID
+               MOVE CP-RESTART-RECORD-COUNT TO WS-RESTART-RECORD-COUNT
+               IF CP-RAISE-THRESHOLD-HIGH > 0
+                   MOVE CP-RAISE-THRESHOLD-HIGH TO
+                       WS-RAISE-THRESHOLD-HIGH
+               END-IF
+               IF CP-RAISE-THRESHOLD-LOW > 0
+                   MOVE CP-RAISE-THRESHOLD-LOW TO
+                       WS-RAISE-THRESHOLD-LOW
+               END-IF
+               CLOSE CONTROL-PARM-FILE
+           ELSE
+               MOVE 0 TO WS-EXPECTED-RECORD-COUNT
+                         WS-EXPECTED-SALARY-TOTAL
+                         WS-RESTART-RECORD-COUNT
+               MOVE SPACES TO WS-RESTART-EMP-ID
+           END-IF
+           OPEN OUTPUT CHECKPOINT-LOG-FILE
            .
 
        20-HEADER-ROUTINE.
@@ -201,52 +552,346 @@
            MOVE 1 TO PROPER-SPACING
            WRITE REPORT-RECORD FROM HEADING-FIVE
                AFTER ADVANCING PROPER-SPACING
-               
+
            MOVE 2 TO PROPER-SPACING
            .
-       
+
+       21-EXCEPTION-HEADER-ROUTINE.
+           WRITE EXCEPTION-RECORD FROM EXCEPTION-HEADING-ONE
+               AFTER ADVANCING 2
+
+           WRITE EXCEPTION-RECORD FROM EXCEPTION-HEADING-TWO
+               AFTER ADVANCING 2
+           .
+
+       22-WRITE-CSV-HEADER.
+           MOVE
+           'EMP_ID,STORE_ID,POSITION,LAST_RAISE_DATE,CURRENT_SALARY'
+               TO CSV-RECORD
+           WRITE CSV-RECORD
+           .
+
        25-PROCESS-INPUT-FILE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-STORE-ID SW-LAST-NAME
+               INPUT PROCEDURE IS 26-SORT-INPUT-PROCEDURE
+               OUTPUT PROCEDURE IS 35-SORT-OUTPUT-PROCEDURE
+           .
+
+       26-SORT-INPUT-PROCEDURE.
+           OPEN INPUT EMPLOYEE-FILE
            PERFORM UNTIL NO-MORE-DATA
                READ EMPLOYEE-FILE
                    AT END
                        MOVE 'N' TO EOF-FLAG
-                   NOT AT END 
-                       PERFORM 30-PASS-EMPLOYEE-DATA
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ-THIS-RUN
+                       PERFORM 33-VALIDATE-RESTART-CHECKPOINT
+                       PERFORM 27-VALIDATE-EMPLOYEE-RECORD
+                       IF RECORD-IS-VALID
+                           PERFORM 42-ACCUMULATE-POSITION-SUMMARY
+                           PERFORM 47-WRITE-CSV-ROW
+                           IF EMP-STATUS-SEPARATED
+                               PERFORM 29-WRITE-SEPARATED-LINE
+                           ELSE
+                               IF EMP-LAST-RAISE-DATE <
+                                   WS-CUTOFF-DATE
+                                   PERFORM 30-RELEASE-SORT-RECORD
+                               END-IF
+                           END-IF
+                       ELSE
+                           PERFORM 28-WRITE-EXCEPTION-LINE
+                       END-IF
+                       PERFORM 31-CHECK-CHECKPOINT
                END-READ
            END-PERFORM
+           CLOSE EMPLOYEE-FILE
+           .
+
+       27-VALIDATE-EMPLOYEE-RECORD.
+           MOVE 'Y' TO RECORD-VALID-FLAG
+           MOVE SPACES TO WS-EXCEPTION-REASON
+
+           IF EMP-ID = SPACES
+               MOVE 'N' TO RECORD-VALID-FLAG
+               MOVE 'MISSING EMPLOYEE ID' TO WS-EXCEPTION-REASON
+           END-IF
+
+           IF RECORD-IS-VALID AND NOT EMP-STATUS-VALID
+               MOVE 'N' TO RECORD-VALID-FLAG
+               MOVE 'UNKNOWN EMPLOYEE STATUS' TO WS-EXCEPTION-REASON
+           END-IF
+
+           IF RECORD-IS-VALID AND NOT EMP-LAST-RAISE-DATE NUMERIC
+               MOVE 'N' TO RECORD-VALID-FLAG
+               MOVE 'NON-NUMERIC LAST RAISE DATE' TO
+                   WS-EXCEPTION-REASON
+           END-IF
+
+           IF RECORD-IS-VALID AND NOT EMP-STATUS-SEPARATED
+               AND EMP-LAST-RAISE-DATE = 0
+               MOVE 'N' TO RECORD-VALID-FLAG
+               MOVE 'MISSING LAST RAISE DATE' TO WS-EXCEPTION-REASON
+           END-IF
+
+           IF RECORD-IS-VALID AND NOT EMP-CURRENT-SALARY NUMERIC
+               MOVE 'N' TO RECORD-VALID-FLAG
+               MOVE 'NON-NUMERIC CURRENT SALARY' TO
+                   WS-EXCEPTION-REASON
+           END-IF
+
+           IF RECORD-IS-VALID AND EMP-CURRENT-SALARY NOT > 0
+               MOVE 'N' TO RECORD-VALID-FLAG
+               MOVE 'CURRENT SALARY NOT GREATER THAN ZERO' TO
+                   WS-EXCEPTION-REASON
+           END-IF
+
+           IF RECORD-IS-VALID AND EMP-CURRENT-SALARY > 250000.00
+               MOVE 'N' TO RECORD-VALID-FLAG
+               MOVE 'CURRENT SALARY EXCEEDS SANE RANGE' TO
+                   WS-EXCEPTION-REASON
+           END-IF
+
+           IF RECORD-IS-VALID AND NOT EMP-STARTING-SALARY NUMERIC
+               MOVE 'N' TO RECORD-VALID-FLAG
+               MOVE 'NON-NUMERIC STARTING SALARY' TO
+                   WS-EXCEPTION-REASON
+           END-IF
+
+           IF RECORD-IS-VALID AND EMP-STARTING-SALARY NOT > 0
+               MOVE 'N' TO RECORD-VALID-FLAG
+               MOVE 'STARTING SALARY NOT GREATER THAN ZERO' TO
+                   WS-EXCEPTION-REASON
+           END-IF
+
+           IF RECORD-IS-VALID AND EMP-STARTING-SALARY > 250000.00
+               MOVE 'N' TO RECORD-VALID-FLAG
+               MOVE 'STARTING SALARY EXCEEDS SANE RANGE' TO
+                   WS-EXCEPTION-REASON
+           END-IF
+           .
+
+       28-WRITE-EXCEPTION-LINE.
+           ADD 1 TO TF-EXCEPTION-COUNT
+           MOVE EMP-STORE-ID TO EXL-STORE-ID
+           MOVE EMP-ID TO EXL-EMP-ID
+           MOVE WS-EXCEPTION-REASON TO EXL-REASON
+           WRITE EXCEPTION-RECORD FROM EXCEPTION-DETAIL-LINE
+               AFTER ADVANCING 1
+           .
+
+       29-WRITE-SEPARATED-LINE.
+           ADD 1 TO TF-SEPARATED-COUNT
+           MOVE EMP-STORE-ID TO SDL-STORE-ID
+           MOVE EMP-ID TO SDL-EMP-ID
+           MOVE EMP-FIRST-NAME TO SDL-FIRST-NAME
+           MOVE EMP-LAST-NAME TO SDL-LAST-NAME
+           MOVE EMP-STATUS TO SDL-STATUS
+           MOVE EMP-SEPARATION-DATE TO SDL-SEPARATION-DATE
+           MOVE SEPARATED-DETAIL-LINE TO SCRATCH-RECORD
+           WRITE SCRATCH-RECORD
+           .
+
+       30-RELEASE-SORT-RECORD.
+           MOVE EMP-STORE-ID TO SW-STORE-ID
+           MOVE EMP-ID TO SW-EMP-ID
+           MOVE EMP-POSITION TO SW-POSITION
+           MOVE EMP-LAST-NAME TO SW-LAST-NAME
+           MOVE EMP-FIRST-NAME TO SW-FIRST-NAME
+           MOVE EMP-STATUS TO SW-STATUS
+           MOVE EMP-STARTING-SALARY TO SW-STARTING-SALARY
+           MOVE EMP-LAST-RAISE-DATE TO SW-LAST-RAISE-DATE
+           MOVE EMP-CURRENT-SALARY TO SW-CURRENT-SALARY
+           RELEASE SORT-RECORD
+           ADD EMP-CURRENT-SALARY TO WS-RUNNING-SALARY-TOTAL
+           .
+
+       31-CHECK-CHECKPOINT.
+           DIVIDE WS-RECORDS-READ-THIS-RUN BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER = 0
+               PERFORM 32-WRITE-CHECKPOINT-RECORD
+           END-IF
+           .
+
+       32-WRITE-CHECKPOINT-RECORD.
+           MOVE SPACES TO CHECKPOINT-LOG-RECORD
+           MOVE 'CHECKPOINT' TO CKL-RECORD-TYPE
+           MOVE EMP-ID TO CKL-LAST-EMP-ID
+           MOVE WS-RECORDS-READ-THIS-RUN TO CKL-RECORD-COUNT
+           MOVE WS-RUNNING-SALARY-TOTAL TO CKL-SALARY-TOTAL
+           WRITE CHECKPOINT-LOG-RECORD
+           .
+
+       33-VALIDATE-RESTART-CHECKPOINT.
+           IF WS-RESTART-RECORD-COUNT > 0 AND
+               WS-RECORDS-READ-THIS-RUN = WS-RESTART-RECORD-COUNT
+               IF EMP-ID NOT = WS-RESTART-EMP-ID
+                   DISPLAY 'RESTART CHECKPOINT MISMATCH AT RECORD '
+                       WS-RECORDS-READ-THIS-RUN
+                   DISPLAY '  EXPECTED EMP-ID ' WS-RESTART-EMP-ID
+                       ' BUT FOUND ' EMP-ID
+               END-IF
+           END-IF
+           .
+
+       35-SORT-OUTPUT-PROCEDURE.
+           PERFORM UNTIL NO-MORE-SORTED-DATA
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE 'N' TO SORT-EOF-FLAG
+                   NOT AT END
+                       PERFORM 36-PASS-EMPLOYEE-DATA
+               END-RETURN
+           END-PERFORM
+           IF TF-DETAIL-COUNT > 0
+               PERFORM 39-STORE-SUBTOTAL-ROUTINE
+           END-IF
+           PERFORM 45-TOTAL-SALARY-ROUTINE
            .
-       
-       30-PASS-EMPLOYEE-DATA.
-           
-           MOVE EMP-ID TO DL-EMP-ID
-           MOVE EMP-POSITION TO DL-EMP-POS
-           MOVE EMP-FIRST-NAME TO DL-EMP-FIRST-NAME
-           MOVE EMP-LAST-NAME TO DL-EMP-LAST-NAME
-           MOVE EMP-STATUS TO DL-EMP-STATUS
-           MOVE EMP-LAST-RAISE-DATE TO DL-EMP-LAST-RAISE-DATE
-           MOVE EMP-CURRENT-SALARY TO DL-EMP-CURRENT-SALARY
+
+       36-PASS-EMPLOYEE-DATA.
+
+           IF FIRST-STORE
+               MOVE SW-STORE-ID TO WS-PREV-STORE-ID
+               MOVE 'N' TO FIRST-STORE-FLAG
+           ELSE
+               IF SW-STORE-ID NOT = WS-PREV-STORE-ID
+                   PERFORM 39-STORE-SUBTOTAL-ROUTINE
+                   MOVE SW-STORE-ID TO WS-PREV-STORE-ID
+               END-IF
+           END-IF
+
+           MOVE SW-STORE-ID TO DL-EMP-STORE-ID
+           MOVE SW-EMP-ID TO DL-EMP-ID
+           MOVE SW-POSITION TO DL-EMP-POS
+           MOVE SW-FIRST-NAME TO DL-EMP-FIRST-NAME
+           MOVE SW-LAST-NAME TO DL-EMP-LAST-NAME
+           MOVE SW-STATUS TO DL-EMP-STATUS
+           MOVE SW-LAST-RAISE-DATE TO DL-EMP-LAST-RAISE-DATE
+           MOVE SW-STARTING-SALARY TO DL-EMP-STARTING-SALARY
+           MOVE SW-CURRENT-SALARY TO DL-EMP-CURRENT-SALARY
+
+           PERFORM 37-COMPUTE-RAISE-PERCENT
+           MOVE WS-RAISE-PERCENT TO DL-RAISE-PERCENT
+           MOVE WS-RAISE-FLAG TO DL-RAISE-FLAG
 
            MOVE DETAIL-LINE TO REPORT-RECORD
-           PERFORM 35-WRITE-A-LINE
+           PERFORM 38-WRITE-A-LINE
            MOVE 1 TO PROPER-SPACING
 
-           ADD EMP-CURRENT-SALARY TO TF-SALARY-TOTAL
+           ADD SW-CURRENT-SALARY TO TF-SALARY-TOTAL
+           ADD SW-CURRENT-SALARY TO TF-STORE-SALARY-TOTAL
+           ADD 1 TO TF-DETAIL-COUNT
+           ADD 1 TO TF-STORE-COUNT
+           .
 
+       37-COMPUTE-RAISE-PERCENT.
+           MOVE SPACE TO WS-RAISE-FLAG
+           IF SW-STARTING-SALARY = 0
+               MOVE 0 TO WS-RAISE-PERCENT
+               MOVE 'U' TO WS-RAISE-FLAG
+           ELSE
+               SUBTRACT SW-STARTING-SALARY FROM SW-CURRENT-SALARY
+                   GIVING WS-RAISE-AMOUNT
+               COMPUTE WS-RAISE-PERCENT ROUNDED =
+                   (WS-RAISE-AMOUNT / SW-STARTING-SALARY) * 100
+                   ON SIZE ERROR
+                       MOVE 0 TO WS-RAISE-PERCENT
+                       MOVE 'U' TO WS-RAISE-FLAG
+               END-COMPUTE
+               IF WS-RAISE-FLAG NOT = 'U'
+                   IF WS-RAISE-PERCENT > WS-RAISE-THRESHOLD-HIGH
+                       MOVE 'H' TO WS-RAISE-FLAG
+                   END-IF
+                   IF WS-RAISE-PERCENT < WS-RAISE-THRESHOLD-LOW
+                       MOVE 'L' TO WS-RAISE-FLAG
+                   END-IF
+               END-IF
+           END-IF
            .
-       35-WRITE-A-LINE.
+
+       38-WRITE-A-LINE.
            WRITE REPORT-RECORD
                AFTER ADVANCING PROPER-SPACING
            .
 
+       39-STORE-SUBTOTAL-ROUTINE.
+           MOVE WS-PREV-STORE-ID TO SL-STORE-ID
+           MOVE TF-STORE-SALARY-TOTAL TO SL-STORE-SALARY-TOTAL
+           MOVE TF-STORE-COUNT TO SL-STORE-COUNT
+           MOVE 2 TO PROPER-SPACING
+
+           WRITE REPORT-RECORD FROM STORE-SUBTOTAL-LINE
+               AFTER ADVANCING PROPER-SPACING
+
+           MOVE 1 TO PROPER-SPACING
+           MOVE 0 TO TF-STORE-SALARY-TOTAL
+           MOVE 0 TO TF-STORE-COUNT
+           .
+
        40-EOF-ROUTINE.
-           PERFORM 45-TOTAL-SALARY-ROUTINE
-           CLOSE EMPLOYEE-FILE
-               EMP-REPORT-FILE
+           PERFORM 50-PRINT-SEPARATED-SECTION
+           PERFORM 43-PRINT-POSITION-SUMMARY-SECTION
+           PERFORM 48-WRITE-FINAL-CONTROL-RECORD
+           CLOSE EMP-REPORT-FILE
+               EXCEPTION-REPORT-FILE
+               CSV-EXTRACT-FILE
+               CHECKPOINT-LOG-FILE
            STOP RUN
            .
 
+       42-ACCUMULATE-POSITION-SUMMARY.
+           SET WS-POS-IDX TO 1
+           SEARCH WS-POSITION-ENTRY
+               AT END
+                   DISPLAY
+                     'POSITION SUMMARY TABLE FULL - UNABLE TO RECORD '
+                     EMP-POSITION
+               WHEN WS-POS-CODE (WS-POS-IDX) = SPACES
+                   MOVE EMP-POSITION TO WS-POS-CODE (WS-POS-IDX)
+                   ADD 1 TO WS-POS-COUNT (WS-POS-IDX)
+                   ADD EMP-CURRENT-SALARY TO
+                       WS-POS-SALARY-TOTAL (WS-POS-IDX)
+               WHEN WS-POS-CODE (WS-POS-IDX) = EMP-POSITION
+                   ADD 1 TO WS-POS-COUNT (WS-POS-IDX)
+                   ADD EMP-CURRENT-SALARY TO
+                       WS-POS-SALARY-TOTAL (WS-POS-IDX)
+           END-SEARCH
+           .
+
+       43-PRINT-POSITION-SUMMARY-SECTION.
+           MOVE 2 TO PROPER-SPACING
+           WRITE REPORT-RECORD FROM POSITION-SUMMARY-HEADING-ONE
+               AFTER ADVANCING PROPER-SPACING
+
+           MOVE 1 TO PROPER-SPACING
+           WRITE REPORT-RECORD FROM POSITION-SUMMARY-HEADING-TWO
+               AFTER ADVANCING PROPER-SPACING
+
+           MOVE 2 TO PROPER-SPACING
+           PERFORM 44-PRINT-POSITION-LINE
+               VARYING WS-POS-IDX FROM 1 BY 1
+               UNTIL WS-POS-IDX > 20
+           .
+
+       44-PRINT-POSITION-LINE.
+           IF WS-POS-CODE (WS-POS-IDX) NOT = SPACES
+               MOVE WS-POS-CODE (WS-POS-IDX) TO PSL-POSITION
+               MOVE WS-POS-COUNT (WS-POS-IDX) TO PSL-HEADCOUNT
+               DIVIDE WS-POS-SALARY-TOTAL (WS-POS-IDX) BY
+                   WS-POS-COUNT (WS-POS-IDX)
+                   GIVING PSL-AVERAGE-SALARY ROUNDED
+               WRITE REPORT-RECORD FROM POSITION-SUMMARY-LINE
+                   AFTER ADVANCING PROPER-SPACING
+               MOVE 1 TO PROPER-SPACING
+           END-IF
+           .
+
        45-TOTAL-SALARY-ROUTINE.
            MOVE TF-SALARY-TOTAL TO TL-SALARY-TOTAL
+           MOVE TF-DETAIL-COUNT TO TL-EMP-COUNT
            MOVE 2 TO PROPER-SPACING
 
            WRITE REPORT-RECORD FROM TOTAL-LINE
@@ -254,4 +899,97 @@
 
            .
 
+       47-WRITE-CSV-ROW.
+           MOVE EMP-CURRENT-SALARY TO CSV-SALARY-EDIT
+           MOVE SPACES TO CSV-LINE
+           STRING EMP-ID            DELIMITED BY SIZE
+                  ','               DELIMITED BY SIZE
+                  EMP-STORE-ID      DELIMITED BY SIZE
+                  ','               DELIMITED BY SIZE
+                  EMP-POSITION      DELIMITED BY SIZE
+                  ','               DELIMITED BY SIZE
+                  EMP-LAST-RAISE-DATE DELIMITED BY SIZE
+                  ','               DELIMITED BY SIZE
+                  CSV-SALARY-EDIT   DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING
+           MOVE CSV-LINE TO CSV-RECORD
+           WRITE CSV-RECORD
+           .
+
+       48-WRITE-FINAL-CONTROL-RECORD.
+           MOVE WS-RECORDS-READ-THIS-RUN TO WS-TOTAL-RECORDS-READ
+
+           MOVE 'BALANCED' TO WS-RECORD-BALANCE-STATUS
+           MOVE 'BALANCED' TO WS-SALARY-BALANCE-STATUS
+
+           IF WS-EXPECTED-RECORD-COUNT = 0
+               MOVE 'NOT CHECKED' TO WS-RECORD-BALANCE-STATUS
+           ELSE
+               IF WS-TOTAL-RECORDS-READ NOT = WS-EXPECTED-RECORD-COUNT
+                   MOVE 'OUT OF BAL.' TO WS-RECORD-BALANCE-STATUS
+               END-IF
+           END-IF
+
+           IF WS-EXPECTED-SALARY-TOTAL = 0
+               MOVE 'NOT CHECKED' TO WS-SALARY-BALANCE-STATUS
+           ELSE
+               IF TF-SALARY-TOTAL NOT = WS-EXPECTED-SALARY-TOTAL
+                   MOVE 'OUT OF BAL.' TO WS-SALARY-BALANCE-STATUS
+               END-IF
+           END-IF
+
+           MOVE 2 TO PROPER-SPACING
+           WRITE REPORT-RECORD FROM CONTROL-TOTALS-HEADING
+               AFTER ADVANCING PROPER-SPACING
+
+           MOVE WS-TOTAL-RECORDS-READ TO CTL-RECORDS-READ
+           MOVE WS-EXPECTED-RECORD-COUNT TO CTL-EXPECTED-RECORDS
+           MOVE WS-RECORD-BALANCE-STATUS TO CTL-RECORD-STATUS
+           MOVE 1 TO PROPER-SPACING
+           WRITE REPORT-RECORD FROM CONTROL-TOTALS-LINE-ONE
+               AFTER ADVANCING PROPER-SPACING
+
+           MOVE TF-SALARY-TOTAL TO CTL-SALARY-TOTAL
+           MOVE WS-EXPECTED-SALARY-TOTAL TO CTL-EXPECTED-SALARY
+           MOVE WS-SALARY-BALANCE-STATUS TO CTL-SALARY-STATUS
+           WRITE REPORT-RECORD FROM CONTROL-TOTALS-LINE-TWO
+               AFTER ADVANCING PROPER-SPACING
+
+           MOVE TF-SEPARATED-COUNT TO CTL-SEPARATED-COUNT
+           MOVE TF-EXCEPTION-COUNT TO CTL-EXCEPTION-COUNT
+           WRITE REPORT-RECORD FROM CONTROL-TOTALS-LINE-THREE
+               AFTER ADVANCING PROPER-SPACING
+
+           MOVE SPACES TO CHECKPOINT-LOG-RECORD
+           MOVE 'FINAL' TO CKL-RECORD-TYPE
+           MOVE SPACES TO CKL-LAST-EMP-ID
+           MOVE WS-TOTAL-RECORDS-READ TO CKL-RECORD-COUNT
+           MOVE TF-SALARY-TOTAL TO CKL-SALARY-TOTAL
+           WRITE CHECKPOINT-LOG-RECORD
+           .
+
+       50-PRINT-SEPARATED-SECTION.
+           CLOSE SEPARATED-SCRATCH-FILE
+           OPEN INPUT SEPARATED-SCRATCH-FILE
+           MOVE 2 TO PROPER-SPACING
+           WRITE REPORT-RECORD FROM SEPARATED-HEADING-ONE
+               AFTER ADVANCING PROPER-SPACING
+
+           MOVE 1 TO PROPER-SPACING
+           WRITE REPORT-RECORD FROM SEPARATED-HEADING-TWO
+               AFTER ADVANCING PROPER-SPACING
 
+           MOVE ' ' TO EOF-FLAG
+           PERFORM UNTIL NO-MORE-DATA
+               READ SEPARATED-SCRATCH-FILE
+                   AT END
+                       MOVE 'N' TO EOF-FLAG
+                   NOT AT END
+                       MOVE SCRATCH-RECORD TO REPORT-RECORD
+                       WRITE REPORT-RECORD
+                           AFTER ADVANCING 1
+               END-READ
+           END-PERFORM
+           CLOSE SEPARATED-SCRATCH-FILE
+           .
